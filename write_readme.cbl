@@ -1,24 +1,859 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WriteMarkdown.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MarkdownFile ASSIGN TO "profile/README.md"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MarkdownFile.
-       01  MarkdownRecord   PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  MarkdownText     PIC X(80) VALUE
-           "**Welcome to the [Internot...](https://internot.blog)**".
-
-       PROCEDURE DIVISION.
-           OPEN OUTPUT MarkdownFile
-           MOVE MarkdownText TO MarkdownRecord
-           WRITE MarkdownRecord
-           CLOSE MarkdownFile
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. WriteMarkdown.
+000030 AUTHOR. D-JENNER.
+000040 INSTALLATION. INTERNOT-BLOG.
+000050 DATE-WRITTEN. 2024-02-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                           *
+000090*----------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                   *
+000110* 2024-02-01  DJ   ORIGINAL PROGRAM - WRITES WELCOME LINE TO      *
+000120*                  profile/README.md.                            *
+000130* 2026-08-09  DJ   ADDED BLOGFEED.DAT READ LOOP TO RENDER A       *
+000140*                  "LATEST POSTS" BULLET LIST AFTER THE WELCOME   *
+000150*                  LINE INSTEAD OF A SINGLE STATIC RECORD.        *
+000160* 2026-08-09  DJ   WELCOME TEXT NOW READ FROM README-TMPL.DAT     *
+000170*                  AT OPEN TIME INSTEAD OF A WORKING-STORAGE      *
+000180*                  VALUE CLAUSE - MARKETING CAN EDIT THE BLURB    *
+000190*                  WITHOUT A RECOMPILE.                           *
+000200* 2026-08-09  DJ   ADDED FILE STATUS CHECKING ON EVERY OPEN,      *
+000210*                  WRITE AND CLOSE.  NON-ZERO STATUS NOW WRITES   *
+000220*                  A MESSAGE TO THE JOBLOG FILE AND ABENDS THE    *
+000230*                  RUN WITH RETURN-CODE 16 INSTEAD OF LETTING THE *
+000240*                  RUN-TIME ISSUE A RAW COBOL ABEND.              *
+000245* 2026-08-09  DJ   EACH RUN NOW APPENDS A RECORD TO AUDITLOG.DAT  *
+000246*                  (TIMESTAMP, PROGRAM-ID AND A COPY OF THE       *
+000247*                  WELCOME TEXT) SO WE CAN TELL WHEN THE PROFILE  *
+000248*                  BLURB LAST CHANGED WITHOUT DIGGING THROUGH     *
+000249*                  GIT HISTORY.                                  *
+000250* 2026-08-09  DJ   ADDED A WRITE CHECKPOINT (CHECKPOINT.DAT) SO   *
+000251*                  A MID-RUN ABEND CAN RESUME FROM THE LAST       *
+000252*                  RECORD SUCCESSFULLY WRITTEN INSTEAD OF LEAVING *
+000253*                  profile/README.md TRUNCATED.                  *
+000254* 2026-08-09  DJ   DRIVEN OFF A NEW INDEXED PROFILE-MASTER FILE    *
+000255*                  KEYED BY PROFILE-ID SO ONE JOB RUN REGENERATES *
+000256*                  EVERY ORG PROFILE README INSTEAD OF JUST THE   *
+000257*                  ONE HARDCODED PATH.  MARKDOWN-FILE, TEMPLATE-  *
+000258*                  FILE AND CHECKPOINT-FILE ARE NOW ASSIGNED TO   *
+000259*                  WORKING-STORAGE PATHS SET FROM EACH PROFILE    *
+000260*                  RECORD INSTEAD OF A FIXED LITERAL.             *
+000262* 2026-08-09  DJ   ADDED ANNOUNCE-FILE (PLAIN TEXT) AND HTML-FILE *
+000263*                  (MINIMAL HTML FRAGMENT) AS COMPANION EXPORTS   *
+000264*                  WRITTEN ALONGSIDE MARKDOWN-FILE FROM THE SAME  *
+000265*                  WELCOME-TEXT AND BLOGFEED FIELDS, SO MARKETING *
+000266*                  STOPS HAND-CONVERTING THE BLURB FOR THE        *
+000267*                  NEWSLETTER TOOL.  RENAMED 5000-WRITE-MARKDOWN- *
+000268*                  RECORD TO 5000-WRITE-OUTPUT-RECORDS NOW THAT   *
+000269*                  IT DRIVES ALL THREE OUTPUT FILES.              *
+000271* 2026-08-09  DJ   POST-LINE BUILD NOW CHECKS FOR STRING OVERFLOW *
+000272*                  INTO THE 80-BYTE MARKDOWN-RECORD AND LOGS A    *
+000273*                  TRUNCATION WARNING TO THE JOBLOG INSTEAD OF    *
+000274*                  SHIPPING A SILENTLY MANGLED LINK.              *
+000275* 2026-08-09  DJ   JOBLOG-RECORD AND AUDIT-LOG-RECORD MOVED TO    *
+000276*                  COPYBOOKS (JOBLOG, AUDITLOG) SO THE NEW        *
+000277*                  RUNHISTRPT PROGRAM CAN READ THE SAME LAYOUTS.  *
+000278*                  JOBLOG-RECORD PICKED UP A RECORD-TYPE BYTE AND *
+000279*                  A RUN DATE/TIME SO A READER CAN TELL ERROR     *
+000280*                  ENTRIES FROM TRUNCATION WARNINGS AND SUMMARIZE *
+000281*                  THEM BY DAY.                                  *
+000282* 2026-08-09  DJ   NOW COMPARES THE WELCOME TEXT JUST BUILT FOR    *
+000283*                  EACH PROFILE AGAINST THAT PROFILE'S LAST        *
+000284*                  AUDITLOG RECORD AND, ONLY WHEN IT DIFFERS (OR   *
+000285*                  THERE IS NO PRIOR RECORD), APPENDS A TRIGGER    *
+000286*                  RECORD TO A NEW PUBLISH-READY-FILE SO THE GIT-  *
+000287*                  PUSH AUTOMATION KNOWS A REAL CHANGE WENT OUT.    *
+000288* 2026-08-09  DJ   PUBLISH-READY COMPARISON NOW USES A FULL-       *
+000289*                  CONTENT CHECKSUM (EVERY TEMPLATE AND BLOG-FEED   *
+000290*                  LINE WRITTEN THIS RUN) INSTEAD OF JUST THE       *
+000291*                  38-BYTE WELCOME-TEXT SLICE, SO A BLOGFEED EDIT   *
+000292*                  OR A CHANGE ON A LATER TEMPLATE LINE IS NOT      *
+000293*                  MISSED.  AL-WELCOME-TEXT WIDENED TO THE FULL     *
+000294*                  80-BYTE TEMPLATE LINE SO THE AUDIT TRAIL STOPS   *
+000295*                  DROPPING THE PART OF THE BLURB MOST LIKELY TO    *
+000296*                  CHANGE - THE URL.  PROFILE-MASTER.DAT NOW HAS A  *
+000297*                  MAINTAINABLE SEED SOURCE (PROFILE-SEED.DAT) AND  *
+000298*                  A LOADPROFILES PROGRAM TO BUILD IT, THE SAME WAY *
+000299*                  BLOGFEED.DAT AND README-TMPL.DAT ARE MAINTAINED. *
+000270*----------------------------------------------------------------*
+000260
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. IBM-370.
+000300 OBJECT-COMPUTER. IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT MARKDOWN-FILE ASSIGN TO DYNAMIC WS-MARKDOWN-PATH
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-MARKDOWN-STATUS.
+000360
+000370     SELECT BLOGFEED-FILE ASSIGN TO "data/BLOGFEED.DAT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-BLOGFEED-STATUS.
+000400
+000410     SELECT TEMPLATE-FILE ASSIGN TO DYNAMIC WS-TEMPLATE-PATH
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-TEMPLATE-STATUS.
+000440
+000450     SELECT JOBLOG-FILE ASSIGN TO "data/JOBLOG.TXT"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-JOBLOG-STATUS.
+000475
+000476     SELECT AUDITLOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+000477         ORGANIZATION IS LINE SEQUENTIAL
+000478         FILE STATUS IS WS-AUDITLOG-STATUS.
+000479
+000480     SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+000481         ORGANIZATION IS LINE SEQUENTIAL
+000482         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000483
+000484     SELECT PROFILE-MASTER ASSIGN TO "data/PROFILE-MASTER.DAT"
+000485         ORGANIZATION IS INDEXED
+000486         ACCESS MODE IS SEQUENTIAL
+000487         RECORD KEY IS PM-PROFILE-ID
+000488         FILE STATUS IS WS-PROFILE-STATUS.
+000489
+000491     SELECT ANNOUNCE-FILE ASSIGN TO DYNAMIC WS-ANNOUNCE-PATH
+000492         ORGANIZATION IS LINE SEQUENTIAL
+000493         FILE STATUS IS WS-ANNOUNCE-STATUS.
+000494
+000495     SELECT HTML-FILE ASSIGN TO DYNAMIC WS-HTML-PATH
+000496         ORGANIZATION IS LINE SEQUENTIAL
+000497         FILE STATUS IS WS-HTML-STATUS.
+000498
+000499     SELECT PUBLISH-READY-FILE ASSIGN TO "data/PUBLISH-READY.DAT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000501         FILE STATUS IS WS-PUBLISH-STATUS.
+000502
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  MARKDOWN-FILE.
+000520 01  MARKDOWN-RECORD             PIC X(80).
+000530
+000540 FD  BLOGFEED-FILE.
+000550 01  BLOGFEED-RECORD.
+000560     05  BF-TITLE                PIC X(50).
+000570     05  BF-URL                  PIC X(30).
+000580
+000590 FD  TEMPLATE-FILE.
+000600 01  TEMPLATE-RECORD             PIC X(80).
+000610
+000620 FD  JOBLOG-FILE.
+000621     COPY JOBLOG.
+000706 FD  AUDITLOG-FILE.
+000707     COPY AUDITLOG.
+000716
+000717 FD  CHECKPOINT-FILE.
+000718 01  CHECKPOINT-RECORD.
+000719     05  CK-MARKDOWN-COUNT       PIC 9(04).
+000719     05  CK-ANNOUNCE-COUNT       PIC 9(04).
+000719     05  CK-HTML-COUNT           PIC 9(04).
+000720     05  FILLER                  PIC X(68).
+000721
+000722 FD  PROFILE-MASTER.
+000723     COPY PROFILE.
+000731 FD  ANNOUNCE-FILE.
+000732 01  ANNOUNCE-RECORD             PIC X(90).
+000733
+000734 FD  HTML-FILE.
+000735 01  HTML-RECORD                 PIC X(120).
+000736
+000737 FD  PUBLISH-READY-FILE.
+000738 01  PUBLISH-READY-RECORD.
+000739     05  PR-RUN-DATE             PIC 9(08).
+000740     05  PR-RUN-TIME             PIC 9(08).
+000741     05  FILLER                  PIC X(01).
+000742     05  PR-PROGRAM-ID           PIC X(13).
+000743     05  FILLER                  PIC X(01).
+000744     05  PR-PROFILE-ID           PIC X(10).
+000745     05  FILLER                  PIC X(01).
+000746     05  PR-OUTPUT-PATH          PIC X(40).
+000747
+000721 WORKING-STORAGE SECTION.
+000722 01  WS-PROFILE-PATHS.
+000723     05  WS-MARKDOWN-PATH        PIC X(40).
+000724     05  WS-TEMPLATE-PATH        PIC X(40).
+000725     05  WS-CHECKPOINT-PATH      PIC X(40).
+000727     05  WS-ANNOUNCE-PATH        PIC X(40).
+000728     05  WS-HTML-PATH            PIC X(40).
+000726
+000730 01  WS-SWITCHES.
+000740     05  WS-BLOGFEED-SW          PIC X(01) VALUE "N".
+000750         88  WS-BLOGFEED-EOF             VALUE "Y".
+000760     05  WS-TEMPLATE-SW          PIC X(01) VALUE "N".
+000770         88  WS-TEMPLATE-EOF             VALUE "Y".
+000775     05  WS-PROFILE-SW           PIC X(01) VALUE "N".
+000776         88  WS-PROFILE-EOF              VALUE "Y".
+000777     05  WS-LAST-AUDIT-SW        PIC X(01) VALUE "N".
+000778         88  WS-LAST-AUDIT-FOUND         VALUE "Y".
+000779     05  WS-AUDITLOG-SW          PIC X(01) VALUE "N".
+000780         88  WS-AUDITLOG-EOF             VALUE "Y".
+000780
+000790 01  WS-TRIM-COUNTERS.
+000800     05  WS-TITLE-TRAIL          PIC 9(02) COMP VALUE ZERO.
+000810     05  WS-TITLE-LEN            PIC 9(02) COMP VALUE ZERO.
+000820     05  WS-URL-TRAIL            PIC 9(02) COMP VALUE ZERO.
+000830     05  WS-URL-LEN              PIC 9(02) COMP VALUE ZERO.
+000835     05  WS-PROFILE-ID-TRAIL     PIC 9(02) COMP VALUE ZERO.
+000836     05  WS-PROFILE-ID-LEN       PIC 9(02) COMP VALUE ZERO.
+000837     05  WS-TEMPLATE-TRAIL       PIC 9(02) COMP VALUE ZERO.
+000838     05  WS-TEMPLATE-LEN         PIC 9(02) COMP VALUE ZERO.
+000840
+000850 01  WS-FILE-STATUSES.
+000860     05  WS-MARKDOWN-STATUS      PIC X(02) VALUE "00".
+000870         88  WS-MARKDOWN-OK              VALUE "00".
+000880     05  WS-BLOGFEED-STATUS      PIC X(02) VALUE "00".
+000890         88  WS-BLOGFEED-OK              VALUE "00".
+000900     05  WS-TEMPLATE-STATUS      PIC X(02) VALUE "00".
+000910         88  WS-TEMPLATE-OK              VALUE "00".
+000920     05  WS-JOBLOG-STATUS        PIC X(02) VALUE "00".
+000930         88  WS-JOBLOG-OK                VALUE "00".
+000932     05  WS-AUDITLOG-STATUS      PIC X(02) VALUE "00".
+000934         88  WS-AUDITLOG-OK              VALUE "00".
+000936     05  WS-CHECKPOINT-STATUS    PIC X(02) VALUE "00".
+000938         88  WS-CHECKPOINT-OK            VALUE "00".
+000939     05  WS-PROFILE-STATUS       PIC X(02) VALUE "00".
+000939         88  WS-PROFILE-OK               VALUE "00".
+000939     05  WS-ANNOUNCE-STATUS      PIC X(02) VALUE "00".
+000939         88  WS-ANNOUNCE-OK              VALUE "00".
+000939     05  WS-HTML-STATUS          PIC X(02) VALUE "00".
+000939         88  WS-HTML-OK                  VALUE "00".
+000939     05  WS-PUBLISH-STATUS       PIC X(02) VALUE "00".
+000939         88  WS-PUBLISH-OK               VALUE "00".
+000940
+000941 01  WS-AUDIT-FIELDS.
+000942     05  WS-WELCOME-COPY         PIC X(80) VALUE SPACES.
+000943     05  WS-CONTENT-CHECKSUM    PIC 9(08) COMP VALUE ZERO.
+000943     05  WS-LAST-CHECKSUM        PIC 9(08) VALUE ZERO.
+000943
+000944 01  WS-CHECKSUM-FIELDS.
+000944     05  WS-CHECKSUM-INDEX       PIC 9(02) COMP VALUE ZERO.
+000944     05  WS-CHECKSUM-CHAR        PIC X(01) VALUE SPACE.
+000944     05  WS-CHECKSUM-ORDINAL     PIC 9(03) COMP VALUE ZERO.
+000944     05  WS-CHECKSUM-TEMP        PIC 9(12) COMP VALUE ZERO.
+000944     05  WS-CHECKSUM-QUOTIENT    PIC 9(06) COMP VALUE ZERO.
+000944 01  WS-CHECKPOINT-FIELDS.
+000945     05  WS-MARKDOWN-RESTART-COUNT PIC 9(04) COMP VALUE ZERO.
+000945     05  WS-ANNOUNCE-RESTART-COUNT PIC 9(04) COMP VALUE ZERO.
+000945     05  WS-HTML-RESTART-COUNT   PIC 9(04) COMP VALUE ZERO.
+000946     05  WS-RECORDS-WRITTEN      PIC 9(04) COMP VALUE ZERO.
+000950 01  WS-ERROR-CHECK.
+000960     05  WS-CHECK-FILE-NAME      PIC X(20).
+000970     05  WS-CHECK-STATUS-CODE    PIC X(02).
+000980
+000990 PROCEDURE DIVISION.
+001000*------------------------------------------------------------------*
+001010* 0000-MAINLINE                                                    *
+001020*------------------------------------------------------------------*
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001041     PERFORM 1800-READ-PROFILE THRU 1800-EXIT.
+001042     PERFORM 1850-PROCESS-PROFILE THRU 1850-EXIT
+001043         UNTIL WS-PROFILE-EOF.
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     STOP RUN.
+001110
+001120*------------------------------------------------------------------*
+001130* 1000-INITIALIZE - OPEN THE JOB LOG, THE AUDIT TRAIL AND THE       *
+001131*                   PROFILE-MASTER LIST OF PROFILES TO REFRESH      *
+001150*------------------------------------------------------------------*
+001160 1000-INITIALIZE.
+001170     OPEN EXTEND JOBLOG-FILE.
+001175     IF WS-JOBLOG-STATUS = "35"
+001176         OPEN OUTPUT JOBLOG-FILE
+001177     END-IF.
+001180     IF NOT WS-JOBLOG-OK
+001190         DISPLAY "WRITEMARKDOWN: CANNOT OPEN JOBLOG STATUS = "
+001200             WS-JOBLOG-STATUS UPON CONSOLE
+001210         GO TO 9999-ABEND
+001220     END-IF.
+001342     OPEN EXTEND AUDITLOG-FILE.
+001344     IF WS-AUDITLOG-STATUS = "35"
+001346         OPEN OUTPUT AUDITLOG-FILE
+001348     END-IF.
+001349     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+001350     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+001351     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001352     OPEN EXTEND PUBLISH-READY-FILE.
+001352     IF WS-PUBLISH-STATUS = "35"
+001352         OPEN OUTPUT PUBLISH-READY-FILE
+001352     END-IF.
+001352     MOVE "PUBLISH-READY-FILE" TO WS-CHECK-FILE-NAME.
+001352     MOVE WS-PUBLISH-STATUS TO WS-CHECK-STATUS-CODE.
+001352     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001353     OPEN INPUT PROFILE-MASTER.
+001354     MOVE "PROFILE-MASTER" TO WS-CHECK-FILE-NAME.
+001355     MOVE WS-PROFILE-STATUS TO WS-CHECK-STATUS-CODE.
+001356     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001352 1000-EXIT.
+001360     EXIT.
+001370
+001371*------------------------------------------------------------------*
+001372* 1500-READ-CHECKPOINT - FETCH THE RECORD COUNT COMPLETED ON THE    *
+001373*                        LAST RUN OF THIS JOB, IF ANY               *
+001374*------------------------------------------------------------------*
+001375 1500-READ-CHECKPOINT.
+001376     MOVE ZERO TO WS-MARKDOWN-RESTART-COUNT.
+001376     MOVE ZERO TO WS-ANNOUNCE-RESTART-COUNT.
+001376     MOVE ZERO TO WS-HTML-RESTART-COUNT.
+001377     MOVE ZERO TO WS-RECORDS-WRITTEN.
+001378     OPEN INPUT CHECKPOINT-FILE.
+001379     IF WS-CHECKPOINT-STATUS = "35"
+001380         CONTINUE
+001381     ELSE
+001382         IF WS-CHECKPOINT-STATUS NOT = "00"
+001382             MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME
+001382             MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE
+001382             PERFORM 9700-CHECK-STATUS THRU 9700-EXIT
+001382         END-IF
+001382         READ CHECKPOINT-FILE
+001383             AT END
+001384                 CONTINUE
+001385             NOT AT END
+001386                 MOVE CK-MARKDOWN-COUNT
+001386                     TO WS-MARKDOWN-RESTART-COUNT
+001386                 MOVE CK-ANNOUNCE-COUNT
+001386                     TO WS-ANNOUNCE-RESTART-COUNT
+001386                 MOVE CK-HTML-COUNT TO WS-HTML-RESTART-COUNT
+001387         END-READ
+001388         CLOSE CHECKPOINT-FILE
+001388         MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME
+001388         MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE
+001388         PERFORM 9700-CHECK-STATUS THRU 9700-EXIT
+001389     END-IF.
+001390 1500-EXIT.
+001391     EXIT.
+001392
+001381*------------------------------------------------------------------*
+001382* 1600-BUILD-CHECKPOINT-PATH - BUILD A CHECKPOINT FILE NAME UNIQUE   *
+001383*                              TO THE CURRENT PROFILE-ID SO EACH     *
+001384*                              PROFILE RESTARTS INDEPENDENTLY        *
+001385*------------------------------------------------------------------*
+001386 1600-BUILD-CHECKPOINT-PATH.
+001387     MOVE ZERO TO WS-PROFILE-ID-TRAIL.
+001388     INSPECT PM-PROFILE-ID TALLYING WS-PROFILE-ID-TRAIL
+001389         FOR TRAILING SPACES.
+001390     COMPUTE WS-PROFILE-ID-LEN = 10 - WS-PROFILE-ID-TRAIL.
+001391     MOVE SPACES TO WS-CHECKPOINT-PATH.
+001392     STRING "data/CKPT-" DELIMITED BY SIZE
+001393             PM-PROFILE-ID(1:WS-PROFILE-ID-LEN) DELIMITED BY SIZE
+001394             ".DAT" DELIMITED BY SIZE
+001395         INTO WS-CHECKPOINT-PATH
+001396     END-STRING.
+001397 1600-EXIT.
+001398     EXIT.
+001399
+001410*------------------------------------------------------------------*
+001411* 1700-OPEN-PROFILE-FILES - OPEN THE MARKDOWN, ANNOUNCE AND HTML    *
+001412*                           OUTPUTS, THE WELCOME-TEXT TEMPLATE AND  *
+001412*                           THE BLOG FEED FOR ONE PROFILE           *
+001413*------------------------------------------------------------------*
+001414 1700-OPEN-PROFILE-FILES.
+001415     MOVE "N" TO WS-BLOGFEED-SW.
+001416     MOVE "N" TO WS-TEMPLATE-SW.
+001416     MOVE ZERO TO WS-CONTENT-CHECKSUM.
+001417     PERFORM 1500-READ-CHECKPOINT THRU 1500-EXIT.
+001418     IF WS-MARKDOWN-RESTART-COUNT > ZERO
+001419         OPEN EXTEND MARKDOWN-FILE
+001420         DISPLAY "WRITEMARKDOWN: RESTARTING " PM-PROFILE-ID
+001421             " MARKDOWN-FILE AFTER RECORD "
+001421             WS-MARKDOWN-RESTART-COUNT UPON CONSOLE
+001422     ELSE
+001423         OPEN OUTPUT MARKDOWN-FILE
+001424     END-IF.
+001425     MOVE "MARKDOWN-FILE" TO WS-CHECK-FILE-NAME.
+001426     MOVE WS-MARKDOWN-STATUS TO WS-CHECK-STATUS-CODE.
+001427     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001427     IF WS-ANNOUNCE-RESTART-COUNT > ZERO
+001427         OPEN EXTEND ANNOUNCE-FILE
+001427         DISPLAY "WRITEMARKDOWN: RESTARTING " PM-PROFILE-ID
+001427             " ANNOUNCE-FILE AFTER RECORD "
+001427             WS-ANNOUNCE-RESTART-COUNT UPON CONSOLE
+001427     ELSE
+001427         OPEN OUTPUT ANNOUNCE-FILE
+001427     END-IF.
+001427     MOVE "ANNOUNCE-FILE" TO WS-CHECK-FILE-NAME.
+001427     MOVE WS-ANNOUNCE-STATUS TO WS-CHECK-STATUS-CODE.
+001427     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001427     IF WS-HTML-RESTART-COUNT > ZERO
+001427         OPEN EXTEND HTML-FILE
+001427         DISPLAY "WRITEMARKDOWN: RESTARTING " PM-PROFILE-ID
+001427             " HTML-FILE AFTER RECORD "
+001427             WS-HTML-RESTART-COUNT UPON CONSOLE
+001427     ELSE
+001427         OPEN OUTPUT HTML-FILE
+001427     END-IF.
+001427     MOVE "HTML-FILE" TO WS-CHECK-FILE-NAME.
+001427     MOVE WS-HTML-STATUS TO WS-CHECK-STATUS-CODE.
+001427     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001428     OPEN INPUT BLOGFEED-FILE.
+001429     MOVE "BLOGFEED-FILE" TO WS-CHECK-FILE-NAME.
+001430     MOVE WS-BLOGFEED-STATUS TO WS-CHECK-STATUS-CODE.
+001431     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001432     OPEN INPUT TEMPLATE-FILE.
+001433     MOVE "TEMPLATE-FILE" TO WS-CHECK-FILE-NAME.
+001434     MOVE WS-TEMPLATE-STATUS TO WS-CHECK-STATUS-CODE.
+001435     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001436 1700-EXIT.
+001437     EXIT.
+001438
+001440*------------------------------------------------------------------*
+001441* 1750-CLOSE-PROFILE-FILES - CLOSE THIS PROFILE'S FILES AND CLEAR   *
+001442*                            ITS CHECKPOINT NOW THAT IT IS DONE     *
+001443*------------------------------------------------------------------*
+001444 1750-CLOSE-PROFILE-FILES.
+001445     CLOSE MARKDOWN-FILE.
+001446     MOVE "MARKDOWN-FILE" TO WS-CHECK-FILE-NAME.
+001447     MOVE WS-MARKDOWN-STATUS TO WS-CHECK-STATUS-CODE.
+001448     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001448     CLOSE ANNOUNCE-FILE.
+001448     MOVE "ANNOUNCE-FILE" TO WS-CHECK-FILE-NAME.
+001448     MOVE WS-ANNOUNCE-STATUS TO WS-CHECK-STATUS-CODE.
+001448     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001448     CLOSE HTML-FILE.
+001448     MOVE "HTML-FILE" TO WS-CHECK-FILE-NAME.
+001448     MOVE WS-HTML-STATUS TO WS-CHECK-STATUS-CODE.
+001448     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001449     CLOSE BLOGFEED-FILE.
+001450     MOVE "BLOGFEED-FILE" TO WS-CHECK-FILE-NAME.
+001451     MOVE WS-BLOGFEED-STATUS TO WS-CHECK-STATUS-CODE.
+001452     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001453     CLOSE TEMPLATE-FILE.
+001454     MOVE "TEMPLATE-FILE" TO WS-CHECK-FILE-NAME.
+001455     MOVE WS-TEMPLATE-STATUS TO WS-CHECK-STATUS-CODE.
+001456     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001457     MOVE ZERO TO WS-RECORDS-WRITTEN.
+001457     MOVE ZERO TO WS-MARKDOWN-RESTART-COUNT.
+001457     MOVE ZERO TO WS-ANNOUNCE-RESTART-COUNT.
+001457     MOVE ZERO TO WS-HTML-RESTART-COUNT.
+001458     PERFORM 5100-UPDATE-CHECKPOINT THRU 5100-EXIT.
+001459 1750-EXIT.
+001460     EXIT.
+001461
+001462*------------------------------------------------------------------*
+001463* 1800-READ-PROFILE - READ THE NEXT PROFILE-MASTER RECORD           *
+001464*------------------------------------------------------------------*
+001465 1800-READ-PROFILE.
+001466     READ PROFILE-MASTER
+001467         AT END
+001468             SET WS-PROFILE-EOF TO TRUE
+001469     END-READ.
+001470 1800-EXIT.
+001471     EXIT.
+001472
+001473*------------------------------------------------------------------*
+001474* 1850-PROCESS-PROFILE - REGENERATE ONE PROFILE'S MARKDOWN-FILE AND *
+001475*                        MOVE ON TO THE NEXT PROFILE-MASTER RECORD  *
+001476*------------------------------------------------------------------*
+001477 1850-PROCESS-PROFILE.
+001478     MOVE PM-TEMPLATE-PATH TO WS-TEMPLATE-PATH.
+001479     MOVE PM-OUTPUT-PATH TO WS-MARKDOWN-PATH.
+001479     MOVE PM-ANNOUNCE-PATH TO WS-ANNOUNCE-PATH.
+001479     MOVE PM-HTML-PATH TO WS-HTML-PATH.
+001480     PERFORM 1600-BUILD-CHECKPOINT-PATH THRU 1600-EXIT.
+001481     PERFORM 1700-OPEN-PROFILE-FILES THRU 1700-EXIT.
+001482     PERFORM 2000-WRITE-TEMPLATE-LINES THRU 2000-EXIT.
+001483     PERFORM 3000-READ-BLOGFEED THRU 3000-EXIT.
+001484     PERFORM 4000-WRITE-POST-LINE THRU 4000-EXIT
+001485         UNTIL WS-BLOGFEED-EOF.
+001485     PERFORM 6000-CHECK-PUBLISH-READY THRU 6000-EXIT.
+001486     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+001487     PERFORM 1750-CLOSE-PROFILE-FILES THRU 1750-EXIT.
+001488     PERFORM 1800-READ-PROFILE THRU 1800-EXIT.
+001489 1850-EXIT.
+001490     EXIT.
+001491
+001380*------------------------------------------------------------------*
+001390* 2000-WRITE-TEMPLATE-LINES - COPY THE WELCOME BLURB FROM THE       *
+001400*                             README-TMPL.DAT CONTROL FILE         *
+001410*------------------------------------------------------------------*
+001420 2000-WRITE-TEMPLATE-LINES.
+001430     PERFORM 2100-READ-TEMPLATE THRU 2100-EXIT.
+001435     IF NOT WS-TEMPLATE-EOF
+001436         MOVE TEMPLATE-RECORD TO WS-WELCOME-COPY
+001437     END-IF.
+001440     PERFORM 2200-WRITE-TEMPLATE-LINE THRU 2200-EXIT
+001450         UNTIL WS-TEMPLATE-EOF.
+001460     MOVE SPACES TO MARKDOWN-RECORD.
+001460     MOVE SPACES TO ANNOUNCE-RECORD.
+001460     MOVE SPACES TO HTML-RECORD.
+001470     PERFORM 5000-WRITE-OUTPUT-RECORDS THRU 5000-EXIT.
+001510 2000-EXIT.
+001520     EXIT.
+001530
+001540*------------------------------------------------------------------*
+001550* 2100-READ-TEMPLATE - READ THE NEXT WELCOME-TEXT LINE              *
+001560*------------------------------------------------------------------*
+001570 2100-READ-TEMPLATE.
+001580     READ TEMPLATE-FILE
+001590         AT END
+001600             SET WS-TEMPLATE-EOF TO TRUE
+001610     END-READ.
+001620 2100-EXIT.
+001630     EXIT.
+001640
+001650*------------------------------------------------------------------*
+001660* 2200-WRITE-TEMPLATE-LINE - COPY ONE TEMPLATE LINE TO ALL THREE    *
+001670*                            OUTPUT FILES AND READ THE NEXT LINE    *
+001680*------------------------------------------------------------------*
+001690 2200-WRITE-TEMPLATE-LINE.
+001700     MOVE TEMPLATE-RECORD TO MARKDOWN-RECORD.
+001701     MOVE ZERO TO WS-TEMPLATE-TRAIL.
+001702     INSPECT TEMPLATE-RECORD TALLYING WS-TEMPLATE-TRAIL
+001703         FOR TRAILING SPACES.
+001704     COMPUTE WS-TEMPLATE-LEN = 80 - WS-TEMPLATE-TRAIL.
+001705     MOVE SPACES TO ANNOUNCE-RECORD.
+001706     MOVE TEMPLATE-RECORD(1:WS-TEMPLATE-LEN) TO ANNOUNCE-RECORD.
+001707     MOVE SPACES TO HTML-RECORD.
+001708     STRING "<p>" DELIMITED BY SIZE
+001709             TEMPLATE-RECORD(1:WS-TEMPLATE-LEN) DELIMITED BY SIZE
+001709             "</p>" DELIMITED BY SIZE
+001709         INTO HTML-RECORD
+001709     END-STRING.
+001710     PERFORM 5000-WRITE-OUTPUT-RECORDS THRU 5000-EXIT.
+001750     PERFORM 2100-READ-TEMPLATE THRU 2100-EXIT.
+001760 2200-EXIT.
+001770     EXIT.
+001780
+001790*------------------------------------------------------------------*
+001800* 3000-READ-BLOGFEED - READ THE NEXT LATEST-POSTS ENTRY             *
+001810*------------------------------------------------------------------*
+001820 3000-READ-BLOGFEED.
+001830     READ BLOGFEED-FILE
+001840         AT END
+001850             SET WS-BLOGFEED-EOF TO TRUE
+001860     END-READ.
+001870 3000-EXIT.
+001880     EXIT.
+001890
+001900*------------------------------------------------------------------*
+001910* 4000-WRITE-POST-LINE - RENDER ONE BLOG ENTRY INTO ALL THREE       *
+001920*                        OUTPUT FORMATS AND READ THE NEXT ENTRY     *
+001930*------------------------------------------------------------------*
+001940 4000-WRITE-POST-LINE.
+001950     MOVE ZERO TO WS-TITLE-TRAIL.
+001960     MOVE ZERO TO WS-URL-TRAIL.
+001970     INSPECT BF-TITLE TALLYING WS-TITLE-TRAIL FOR TRAILING SPACES.
+001980     INSPECT BF-URL TALLYING WS-URL-TRAIL FOR TRAILING SPACES.
+001990     COMPUTE WS-TITLE-LEN = 50 - WS-TITLE-TRAIL.
+002000     COMPUTE WS-URL-LEN = 30 - WS-URL-TRAIL.
+002010     MOVE SPACES TO MARKDOWN-RECORD.
+002020     STRING "- [" DELIMITED BY SIZE
+002030             BF-TITLE(1:WS-TITLE-LEN) DELIMITED BY SIZE
+002040             "](" DELIMITED BY SIZE
+002050             BF-URL(1:WS-URL-LEN) DELIMITED BY SIZE
+002060             ")" DELIMITED BY SIZE
+002070         INTO MARKDOWN-RECORD
+002071         ON OVERFLOW
+002072             PERFORM 8000-LOG-TRUNCATION-WARNING THRU 8000-EXIT
+002080     END-STRING.
+002081     MOVE SPACES TO ANNOUNCE-RECORD.
+002082     STRING BF-TITLE(1:WS-TITLE-LEN) DELIMITED BY SIZE
+002083             " - " DELIMITED BY SIZE
+002084             BF-URL(1:WS-URL-LEN) DELIMITED BY SIZE
+002085         INTO ANNOUNCE-RECORD
+002086     END-STRING.
+002087     MOVE SPACES TO HTML-RECORD.
+002088     STRING "<p><a href='" DELIMITED BY SIZE
+002089             BF-URL(1:WS-URL-LEN) DELIMITED BY SIZE
+002088             "'>" DELIMITED BY SIZE
+002088             BF-TITLE(1:WS-TITLE-LEN) DELIMITED BY SIZE
+002088             "</a></p>" DELIMITED BY SIZE
+002088         INTO HTML-RECORD
+002088     END-STRING.
+002090     PERFORM 5000-WRITE-OUTPUT-RECORDS THRU 5000-EXIT.
+002130     PERFORM 3000-READ-BLOGFEED THRU 3000-EXIT.
+002140 4000-EXIT.
+002150     EXIT.
+002160
+002161*------------------------------------------------------------------*
+002162* 5000-WRITE-OUTPUT-RECORDS - WRITE THE MARKDOWN, ANNOUNCE AND HTML  *
+002163*                             RECORDS UNLESS EACH WAS ALREADY        *
+002164*                             WRITTEN ON A PRIOR RUN THAT ABENDED    *
+002165*                             PARTWAY THROUGH, THEN MOVE THAT FILE'S *
+002165*                             OWN CHECKPOINT FORWARD ONE RECORD AS   *
+002165*                             SOON AS ITS WRITE SUCCEEDS.  EACH OF   *
+002165*                             THE THREE FILES TRACKS ITS OWN         *
+002165*                             COMPLETED-RECORD COUNT SO A WRITE      *
+002165*                             FAILURE ON ONE FILE CANNOT LEAVE THE   *
+002165*                             CHECKPOINT CLAIMING PROGRESS A FILE    *
+002165*                             NEVER ACTUALLY MADE, OR LOSE PROGRESS  *
+002165*                             A FILE DID MAKE - EITHER WAY WOULD     *
+002165*                             DUPLICATE OR DROP A LINE ON RESTART.   *
+002166*------------------------------------------------------------------*
+002167 5000-WRITE-OUTPUT-RECORDS.
+002168     ADD 1 TO WS-RECORDS-WRITTEN.
+002168     PERFORM 5050-ACCUMULATE-CHECKSUM THRU 5050-EXIT.
+002169     IF WS-RECORDS-WRITTEN > WS-MARKDOWN-RESTART-COUNT
+002170         WRITE MARKDOWN-RECORD
+002171         MOVE "MARKDOWN-FILE" TO WS-CHECK-FILE-NAME
+002172         MOVE WS-MARKDOWN-STATUS TO WS-CHECK-STATUS-CODE
+002173         PERFORM 9700-CHECK-STATUS THRU 9700-EXIT
+002173         MOVE WS-RECORDS-WRITTEN TO WS-MARKDOWN-RESTART-COUNT
+002174         PERFORM 5100-UPDATE-CHECKPOINT THRU 5100-EXIT
+002175     END-IF.
+002169     IF WS-RECORDS-WRITTEN > WS-ANNOUNCE-RESTART-COUNT
+002173         WRITE ANNOUNCE-RECORD
+002173         MOVE "ANNOUNCE-FILE" TO WS-CHECK-FILE-NAME
+002173         MOVE WS-ANNOUNCE-STATUS TO WS-CHECK-STATUS-CODE
+002173         PERFORM 9700-CHECK-STATUS THRU 9700-EXIT
+002173         MOVE WS-RECORDS-WRITTEN TO WS-ANNOUNCE-RESTART-COUNT
+002174         PERFORM 5100-UPDATE-CHECKPOINT THRU 5100-EXIT
+002175     END-IF.
+002169     IF WS-RECORDS-WRITTEN > WS-HTML-RESTART-COUNT
+002173         WRITE HTML-RECORD
+002173         MOVE "HTML-FILE" TO WS-CHECK-FILE-NAME
+002173         MOVE WS-HTML-STATUS TO WS-CHECK-STATUS-CODE
+002173         PERFORM 9700-CHECK-STATUS THRU 9700-EXIT
+002173         MOVE WS-RECORDS-WRITTEN TO WS-HTML-RESTART-COUNT
+002174         PERFORM 5100-UPDATE-CHECKPOINT THRU 5100-EXIT
+002175     END-IF.
+002176 5000-EXIT.
+002177     EXIT.
+002178
+002194*------------------------------------------------------------------*
+002194* 5050-ACCUMULATE-CHECKSUM - FOLD THE 80 BYTES OF MARKDOWN-RECORD   *
+002194*                            JUST BUILT (TEMPLATE LINE OR BLOG      *
+002194*                            POST LINE) INTO WS-CONTENT-CHECKSUM SO *
+002194*                            6000-CHECK-PUBLISH-READY CAN TELL A    *
+002194*                            REAL CONTENT CHANGE FROM A NO-OP RERUN *
+002194*                            EVEN WHEN THE CHANGE IS NOT ON THE     *
+002194*                            FIRST TEMPLATE LINE OR IS A BLOGFEED   *
+002194*                            EDIT RATHER THAN A WELCOME-TEXT EDIT.  *
+002194*                            RUNS ON EVERY CALL, EVEN ONES SKIPPED  *
+002194*                            BY THE RESTART CHECKPOINT, SO THE      *
+002194*                            CHECKSUM REFLECTS THE FULL CONTENT     *
+002194*                            THAT IS TRUE FOR THIS PROFILE NOW.     *
+002194*------------------------------------------------------------------*
+002194 5050-ACCUMULATE-CHECKSUM.
+002194     MOVE 1 TO WS-CHECKSUM-INDEX.
+002194     PERFORM 5060-ACCUMULATE-ONE-CHAR THRU 5060-EXIT
+002194         UNTIL WS-CHECKSUM-INDEX > 80.
+002194 5050-EXIT.
+002194     EXIT.
+002194
+002194*------------------------------------------------------------------*
+002194* 5060-ACCUMULATE-ONE-CHAR - FOLD ONE BYTE OF MARKDOWN-RECORD INTO  *
+002194*                            THE RUNNING CHECKSUM AND ADVANCE THE   *
+002194*                            SUBSCRIPT                              *
+002194*------------------------------------------------------------------*
+002194 5060-ACCUMULATE-ONE-CHAR.
+002194     MOVE MARKDOWN-RECORD(WS-CHECKSUM-INDEX:1)
+002194         TO WS-CHECKSUM-CHAR.
+002194     COMPUTE WS-CHECKSUM-ORDINAL = FUNCTION ORD(WS-CHECKSUM-CHAR).
+002194     COMPUTE WS-CHECKSUM-TEMP =
+002194         (WS-CONTENT-CHECKSUM * 31) + WS-CHECKSUM-ORDINAL.
+002194     DIVIDE WS-CHECKSUM-TEMP BY 99999999
+002194         GIVING WS-CHECKSUM-QUOTIENT
+002194         REMAINDER WS-CONTENT-CHECKSUM.
+002194     ADD 1 TO WS-CHECKSUM-INDEX.
+002194 5060-EXIT.
+002194     EXIT.
+002194
+002179*------------------------------------------------------------------*
+002180* 5100-UPDATE-CHECKPOINT - RECORD HOW MANY RECORDS HAVE BEEN         *
+002181*                          COMPLETED SO FAR THIS RUN IN EACH OF THE  *
+002182*                          MARKDOWN, ANNOUNCE AND HTML OUTPUT FILES  *
+002182*                          INDEPENDENTLY                             *
+002182*------------------------------------------------------------------*
+002183 5100-UPDATE-CHECKPOINT.
+002184     MOVE SPACES TO CHECKPOINT-RECORD.
+002185     MOVE WS-MARKDOWN-RESTART-COUNT TO CK-MARKDOWN-COUNT.
+002185     MOVE WS-ANNOUNCE-RESTART-COUNT TO CK-ANNOUNCE-COUNT.
+002185     MOVE WS-HTML-RESTART-COUNT TO CK-HTML-COUNT.
+002186     OPEN OUTPUT CHECKPOINT-FILE.
+002186     MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME.
+002186     MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE.
+002186     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002187     WRITE CHECKPOINT-RECORD.
+002188     MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME.
+002189     MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE.
+002190     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002191     CLOSE CHECKPOINT-FILE.
+002191     MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME.
+002191     MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE.
+002191     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002192 5100-EXIT.
+002193     EXIT.
+002194
+002194*------------------------------------------------------------------*
+002194* 6000-CHECK-PUBLISH-READY - COMPARE THE WELCOME TEXT JUST BUILT    *
+002194*                           FOR THIS PROFILE AGAINST THE LAST       *
+002194*                           AUDITLOG RECORD ON FILE FOR IT, AND     *
+002194*                           SIGNAL THE GIT-PUSH AUTOMATION ONLY     *
+002194*                           WHEN THE CONTENT ACTUALLY CHANGED       *
+002194*------------------------------------------------------------------*
+002194 6000-CHECK-PUBLISH-READY.
+002194     MOVE "N" TO WS-LAST-AUDIT-SW.
+002194     MOVE ZERO TO WS-LAST-CHECKSUM.
+002194     MOVE "N" TO WS-AUDITLOG-SW.
+002194     CLOSE AUDITLOG-FILE.
+002194     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+002194     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002194     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002194     OPEN INPUT AUDITLOG-FILE.
+002194     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+002194     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002194     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002194     PERFORM 6100-READ-AUDITLOG THRU 6100-EXIT.
+002194     PERFORM 6200-SCAN-AUDITLOG THRU 6200-EXIT
+002194         UNTIL WS-AUDITLOG-EOF.
+002194     CLOSE AUDITLOG-FILE.
+002194     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+002194     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002194     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002194     OPEN EXTEND AUDITLOG-FILE.
+002194     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+002194     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002194     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002194     IF NOT WS-LAST-AUDIT-FOUND
+002194        OR WS-LAST-CHECKSUM NOT = WS-CONTENT-CHECKSUM
+002194         PERFORM 6500-WRITE-PUBLISH-READY THRU 6500-EXIT
+002194     END-IF.
+002195 6000-EXIT.
+002195     EXIT.
+002195
+002195*------------------------------------------------------------------*
+002195* 6100-READ-AUDITLOG - READ THE NEXT HISTORICAL AUDIT RECORD        *
+002195*------------------------------------------------------------------*
+002195 6100-READ-AUDITLOG.
+002195     READ AUDITLOG-FILE
+002195         AT END
+002195             SET WS-AUDITLOG-EOF TO TRUE
+002195     END-READ.
+002195 6100-EXIT.
+002195     EXIT.
+002195
+002195*------------------------------------------------------------------*
+002195* 6200-SCAN-AUDITLOG - REMEMBER THE WELCOME TEXT FROM THE MOST     *
+002195*                      RECENT AUDIT RECORD BELONGING TO THIS       *
+002195*                      PROFILE SEEN SO FAR, THEN READ THE NEXT ONE  *
+002195*------------------------------------------------------------------*
+002195 6200-SCAN-AUDITLOG.
+002195     IF AL-PROFILE-ID = PM-PROFILE-ID
+002195         MOVE AL-CONTENT-CHECKSUM TO WS-LAST-CHECKSUM
+002195         MOVE "Y" TO WS-LAST-AUDIT-SW
+002195     END-IF.
+002195     PERFORM 6100-READ-AUDITLOG THRU 6100-EXIT.
+002196 6200-EXIT.
+002196     EXIT.
+002196
+002196*------------------------------------------------------------------*
+002196* 6500-WRITE-PUBLISH-READY - APPEND A TRIGGER RECORD THAT THE      *
+002196*                           GIT-PUSH AUTOMATION WATCHES FOR, SO A  *
+002196*                           NO-OP RUN DOES NOT GET COMMITTED AND A *
+002196*                           REAL CONTENT CHANGE IS NOT MISSED      *
+002196*------------------------------------------------------------------*
+002196 6500-WRITE-PUBLISH-READY.
+002196     MOVE SPACES TO PUBLISH-READY-RECORD.
+002196     ACCEPT PR-RUN-DATE FROM DATE YYYYMMDD.
+002196     ACCEPT PR-RUN-TIME FROM TIME.
+002196     MOVE "WriteMarkdown" TO PR-PROGRAM-ID.
+002196     MOVE PM-PROFILE-ID TO PR-PROFILE-ID.
+002196     MOVE PM-OUTPUT-PATH TO PR-OUTPUT-PATH.
+002196     WRITE PUBLISH-READY-RECORD.
+002196     MOVE "PUBLISH-READY-FILE" TO WS-CHECK-FILE-NAME.
+002196     MOVE WS-PUBLISH-STATUS TO WS-CHECK-STATUS-CODE.
+002196     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002196 6500-EXIT.
+002196     EXIT.
+002196
+002195*------------------------------------------------------------------*
+002196* 7000-WRITE-AUDIT-RECORD - APPEND ONE RUN RECORD TO AUDITLOG.DAT    *
+002167*------------------------------------------------------------------*
+002168 7000-WRITE-AUDIT-RECORD.
+002169     MOVE SPACES TO AUDIT-LOG-RECORD.
+002170     ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD.
+002171     ACCEPT AL-RUN-TIME FROM TIME.
+002172     MOVE "WriteMarkdown" TO AL-PROGRAM-ID.
+002173     MOVE PM-PROFILE-ID TO AL-PROFILE-ID.
+002173     MOVE WS-WELCOME-COPY TO AL-WELCOME-TEXT.
+002173     MOVE WS-CONTENT-CHECKSUM TO AL-CONTENT-CHECKSUM.
+002174     WRITE AUDIT-LOG-RECORD.
+002175     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+002176     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002177     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002178 7000-EXIT.
+002179     EXIT.
+002180
+002181*------------------------------------------------------------------*
+002182* 8000-LOG-TRUNCATION-WARNING - MARKDOWN-RECORD WAS TOO SHORT TO    *
+002183*                               HOLD THE TITLE/LINK BUILT FOR THIS *
+002184*                               POST - LOG IT INSTEAD OF SHIPPING  *
+002185*                               A SILENTLY MANGLED LINE            *
+002186*------------------------------------------------------------------*
+002187 8000-LOG-TRUNCATION-WARNING.
+002188     MOVE SPACES TO JOBLOG-RECORD.
+002188     MOVE "W" TO JW-RECORD-TYPE.
+002188     ACCEPT JW-RUN-DATE FROM DATE YYYYMMDD.
+002188     ACCEPT JW-RUN-TIME FROM TIME.
+002189     MOVE "WriteMarkdown" TO JW-PROGRAM-ID.
+002190     MOVE PM-PROFILE-ID TO JW-PROFILE-ID.
+002191     MOVE "LINE TRUNCATED AT" TO JW-WARNING-TEXT.
+002192     MOVE BF-TITLE(1:19) TO JW-TRUNCATED-TITLE.
+002193     WRITE JOBLOG-RECORD.
+002194     MOVE "JOBLOG-FILE" TO WS-CHECK-FILE-NAME.
+002195     MOVE WS-JOBLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002196     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002197 8000-EXIT.
+002198     EXIT.
+002199
+002170*------------------------------------------------------------------*
+002180* 9000-TERMINATE - CLOSE THE JOB LOG, THE AUDIT TRAIL AND THE       *
+002181*                  PROFILE-MASTER LIST                              *
+002190*------------------------------------------------------------------*
+002200 9000-TERMINATE.
+002325     CLOSE AUDITLOG-FILE.
+002326     MOVE "AUDITLOG-FILE" TO WS-CHECK-FILE-NAME.
+002327     MOVE WS-AUDITLOG-STATUS TO WS-CHECK-STATUS-CODE.
+002328     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002329     CLOSE PROFILE-MASTER.
+002329     MOVE "PROFILE-MASTER" TO WS-CHECK-FILE-NAME.
+002329     MOVE WS-PROFILE-STATUS TO WS-CHECK-STATUS-CODE.
+002329     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002329     CLOSE PUBLISH-READY-FILE.
+002329     MOVE "PUBLISH-READY-FILE" TO WS-CHECK-FILE-NAME.
+002329     MOVE WS-PUBLISH-STATUS TO WS-CHECK-STATUS-CODE.
+002329     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+002330     CLOSE JOBLOG-FILE.
+002340 9000-EXIT.
+002350     EXIT.
+002360
+002370*------------------------------------------------------------------*
+002380* 9700-CHECK-STATUS - TEST THE STATUS CODE MOVED BY THE CALLER      *
+002390*                     INTO WS-CHECK-STATUS-CODE AND ROUTE NON-ZERO  *
+002400*                     CODES TO THE FILE ERROR HANDLER               *
+002410*------------------------------------------------------------------*
+002420 9700-CHECK-STATUS.
+002430     IF WS-CHECK-STATUS-CODE NOT = "00"
+002440         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+002450     END-IF.
+002460 9700-EXIT.
+002470     EXIT.
+002480
+002490*------------------------------------------------------------------*
+002500* 9800-FILE-ERROR - LOG A READABLE MESSAGE TO THE JOBLOG AND THE    *
+002510*                   CONSOLE, THEN ABEND THE RUN                     *
+002520*------------------------------------------------------------------*
+002530 9800-FILE-ERROR.
+002532     MOVE SPACES TO JOBLOG-RECORD.
+002532     MOVE "E" TO JL-RECORD-TYPE.
+002532     ACCEPT JL-RUN-DATE FROM DATE YYYYMMDD.
+002532     ACCEPT JL-RUN-TIME FROM TIME.
+002540     MOVE "WriteMarkdown" TO JL-PROGRAM-ID.
+002550     MOVE WS-CHECK-FILE-NAME TO JL-FILE-NAME.
+002555     MOVE "STATUS CODE =" TO JL-STATUS-LABEL.
+002560     MOVE WS-CHECK-STATUS-CODE TO JL-STATUS-CODE.
+002570     WRITE JOBLOG-RECORD.
+002580     DISPLAY "WRITEMARKDOWN: FILE ERROR ON " WS-CHECK-FILE-NAME
+002590         " STATUS = " WS-CHECK-STATUS-CODE UPON CONSOLE.
+002600     GO TO 9999-ABEND.
+002610 9800-EXIT.
+002620     EXIT.
+002630
+002640*------------------------------------------------------------------*
+002650* 9999-ABEND - TERMINATE THE RUN WITH A NON-ZERO RETURN CODE        *
+002660*------------------------------------------------------------------*
+002670 9999-ABEND.
+002680     MOVE 16 TO RETURN-CODE.
+002690     STOP RUN.

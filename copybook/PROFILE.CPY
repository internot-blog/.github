@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------*
+000020* PROFILE - RECORD LAYOUT FOR PROFILE-MASTER.DAT.  ONE RECORD     *
+000030*            PER ORG/PROFILE WriteMarkdown REGENERATES, KEYED BY  *
+000040*            PM-PROFILE-ID.  SHARED BY WRITEMARKDOWN AND          *
+000050*            LOADPROFILES SO BOTH PROGRAMS AGREE ON THE LAYOUT.   *
+000060*----------------------------------------------------------------*
+000070 01  PROFILE-RECORD.
+000080     05  PM-PROFILE-ID           PIC X(10).
+000090     05  PM-TEMPLATE-PATH        PIC X(40).
+000100     05  PM-OUTPUT-PATH          PIC X(40).
+000110     05  PM-ANNOUNCE-PATH        PIC X(40).
+000120     05  PM-HTML-PATH            PIC X(40).

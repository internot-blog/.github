@@ -0,0 +1,33 @@
+000010*----------------------------------------------------------------*
+000020* JOBLOG - RECORD LAYOUT FOR JOBLOG.TXT.  ONE RECORD IS WRITTEN   *
+000030*           FOR EVERY FILE-STATUS ERROR (JL-TYPE-ERROR) AND FOR   *
+000040*           EVERY OUTPUT-LINE TRUNCATION WARNING (JL-TYPE-        *
+000050*           WARNING, VIA THE JOBLOG-WARNING-RECORD REDEFINES).    *
+000060*           SHARED BY WRITEMARKDOWN AND RUNHISTRPT SO BOTH        *
+000070*           PROGRAMS AGREE ON THE LAYOUT.                         *
+000080*----------------------------------------------------------------*
+000090 01  JOBLOG-RECORD.
+000100     05  JL-RECORD-TYPE          PIC X(01).
+000110         88  JL-TYPE-ERROR               VALUE "E".
+000120         88  JL-TYPE-WARNING             VALUE "W".
+000130     05  JL-RUN-DATE             PIC 9(08).
+000140     05  JL-RUN-TIME             PIC 9(08).
+000150     05  FILLER                  PIC X(01).
+000160     05  JL-PROGRAM-ID           PIC X(13).
+000170     05  FILLER                  PIC X(01).
+000180     05  JL-FILE-NAME            PIC X(20).
+000190     05  FILLER                  PIC X(01).
+000200     05  JL-STATUS-LABEL         PIC X(13).
+000210     05  JL-STATUS-CODE          PIC X(02).
+000220     05  FILLER                  PIC X(12).
+000230 01  JOBLOG-WARNING-RECORD REDEFINES JOBLOG-RECORD.
+000240     05  JW-RECORD-TYPE          PIC X(01).
+000250     05  JW-RUN-DATE             PIC 9(08).
+000260     05  JW-RUN-TIME             PIC 9(08).
+000270     05  FILLER                  PIC X(01).
+000280     05  JW-PROGRAM-ID           PIC X(13).
+000290     05  FILLER                  PIC X(01).
+000300     05  JW-PROFILE-ID           PIC X(10).
+000310     05  FILLER                  PIC X(01).
+000320     05  JW-WARNING-TEXT         PIC X(18).
+000330     05  JW-TRUNCATED-TITLE      PIC X(19).

@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------*
+000020* AUDITLOG - RECORD LAYOUT FOR AUDITLOG.DAT.  ONE RECORD IS       *
+000030*             APPENDED BY WRITEMARKDOWN FOR EACH PROFILE THAT     *
+000040*             FINISHES A RUN CLEANLY.  SHARED BY WRITEMARKDOWN    *
+000050*             AND RUNHISTRPT SO BOTH PROGRAMS AGREE ON THE        *
+000060*             LAYOUT.  AL-WELCOME-TEXT IS THE FIRST TEMPLATE LINE *
+000062*             VERBATIM, FOR A HUMAN TO READ.  AL-CONTENT-CHECKSUM *
+000064*             IS A RUNNING HASH OVER EVERY LINE ACTUALLY WRITTEN  *
+000066*             THIS RUN (TEMPLATE AND BLOG FEED) AND IS WHAT       *
+000068*             CHANGE DETECTION COMPARES AGAINST.                  *
+000070*----------------------------------------------------------------*
+000080 01  AUDIT-LOG-RECORD.
+000090     05  AL-RUN-DATE             PIC 9(08).
+000100     05  AL-RUN-TIME             PIC 9(08).
+000110     05  FILLER                  PIC X(01).
+000120     05  AL-PROGRAM-ID           PIC X(13).
+000130     05  FILLER                  PIC X(01).
+000140     05  AL-PROFILE-ID           PIC X(10).
+000150     05  FILLER                  PIC X(01).
+000160     05  AL-WELCOME-TEXT         PIC X(80).
+000170     05  FILLER                  PIC X(01).
+000180     05  AL-CONTENT-CHECKSUM     PIC 9(08).

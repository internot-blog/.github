@@ -0,0 +1,202 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LoadProfiles.
+000030 AUTHOR. D-JENNER.
+000040 INSTALLATION. INTERNOT-BLOG.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                           *
+000090*----------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                   *
+000110* 2026-08-09  DJ   ORIGINAL PROGRAM - (RE)BUILDS PROFILE-MASTER.  *
+000120*                  DAT FROM THE FLAT, HAND-MAINTAINABLE PROFILE-  *
+000130*                  SEED.DAT CONTROL FILE, THE SAME WAY BLOGFEED.  *
+000140*                  DAT AND README-TMPL.DAT ARE MAINTAINED AS FLAT *
+000150*                  SEED DATA FOR WRITEMARKDOWN.  RUN THIS ONCE TO *
+000160*                  STAND UP PROFILE-MASTER.DAT AND AGAIN ANY TIME *
+000170*                  A PROFILE IS ADDED, REMOVED OR REPOINTED.      *
+000180*----------------------------------------------------------------*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT PROFILE-SEED-FILE ASSIGN TO "data/PROFILE-SEED.DAT"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-SEED-STATUS.
+000280
+000290     SELECT PROFILE-MASTER ASSIGN TO "data/PROFILE-MASTER.DAT"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS SEQUENTIAL
+000320         RECORD KEY IS PM-PROFILE-ID
+000330         FILE STATUS IS WS-PROFILE-STATUS.
+000340
+000350     SELECT JOBLOG-FILE ASSIGN TO "data/JOBLOG.TXT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-JOBLOG-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  PROFILE-SEED-FILE.
+000420 01  PROFILE-SEED-RECORD.
+000430     05  PS-PROFILE-ID           PIC X(10).
+000440     05  PS-TEMPLATE-PATH        PIC X(40).
+000450     05  PS-OUTPUT-PATH          PIC X(40).
+000460     05  PS-ANNOUNCE-PATH        PIC X(40).
+000470     05  PS-HTML-PATH            PIC X(40).
+000480
+000490 FD  PROFILE-MASTER.
+000500     COPY PROFILE.
+000510
+000520 FD  JOBLOG-FILE.
+000530     COPY JOBLOG.
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-SWITCHES.
+000570     05  WS-SEED-SW              PIC X(01) VALUE "N".
+000580         88  WS-SEED-EOF                 VALUE "Y".
+000590
+000600 01  WS-FILE-STATUSES.
+000610     05  WS-SEED-STATUS          PIC X(02) VALUE "00".
+000620         88  WS-SEED-OK                  VALUE "00".
+000630     05  WS-PROFILE-STATUS       PIC X(02) VALUE "00".
+000640         88  WS-PROFILE-OK               VALUE "00".
+000650     05  WS-JOBLOG-STATUS        PIC X(02) VALUE "00".
+000660         88  WS-JOBLOG-OK                VALUE "00".
+000670
+000680 01  WS-LOAD-COUNTERS.
+000690     05  WS-RECORDS-LOADED       PIC 9(05) COMP VALUE ZERO.
+000700
+000710 01  WS-ERROR-CHECK.
+000720     05  WS-CHECK-FILE-NAME      PIC X(20).
+000730     05  WS-CHECK-STATUS-CODE    PIC X(02).
+000740
+000750 PROCEDURE DIVISION.
+000760*------------------------------------------------------------------*
+000770* 0000-MAINLINE                                                    *
+000780*------------------------------------------------------------------*
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-LOAD-PROFILE THRU 2000-EXIT
+000820         UNTIL WS-SEED-EOF.
+000830     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000840     DISPLAY "LOADPROFILES: " WS-RECORDS-LOADED
+000850         " PROFILE-MASTER RECORD(S) LOADED" UPON CONSOLE.
+000860     STOP RUN.
+000870
+000880*------------------------------------------------------------------*
+000890* 1000-INITIALIZE - OPEN THE JOB LOG, THE SEED FILE AND A FRESH     *
+000900*                   PROFILE-MASTER, THEN PRIME THE READ            *
+000910*------------------------------------------------------------------*
+000920 1000-INITIALIZE.
+000930     OPEN EXTEND JOBLOG-FILE.
+000940     IF WS-JOBLOG-STATUS = "35"
+000950         OPEN OUTPUT JOBLOG-FILE
+000960     END-IF.
+000970     IF NOT WS-JOBLOG-OK
+000980         DISPLAY "LOADPROFILES: CANNOT OPEN JOBLOG STATUS = "
+000990             WS-JOBLOG-STATUS UPON CONSOLE
+001000         GO TO 9999-ABEND
+001010     END-IF.
+001020     OPEN INPUT PROFILE-SEED-FILE.
+001030     MOVE "PROFILE-SEED-FILE" TO WS-CHECK-FILE-NAME.
+001040     MOVE WS-SEED-STATUS TO WS-CHECK-STATUS-CODE.
+001050     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001060     OPEN OUTPUT PROFILE-MASTER.
+001070     MOVE "PROFILE-MASTER" TO WS-CHECK-FILE-NAME.
+001080     MOVE WS-PROFILE-STATUS TO WS-CHECK-STATUS-CODE.
+001090     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001100     PERFORM 1100-READ-SEED THRU 1100-EXIT.
+001110 1000-EXIT.
+001120     EXIT.
+001130
+001140*------------------------------------------------------------------*
+001150* 1100-READ-SEED - READ THE NEXT PROFILE-SEED.DAT RECORD            *
+001160*------------------------------------------------------------------*
+001170 1100-READ-SEED.
+001180     READ PROFILE-SEED-FILE
+001190         AT END
+001200             SET WS-SEED-EOF TO TRUE
+001210     END-READ.
+001220 1100-EXIT.
+001230     EXIT.
+001240
+001250*------------------------------------------------------------------*
+001260* 2000-LOAD-PROFILE - WRITE ONE PROFILE-MASTER RECORD FROM THE      *
+001270*                     CURRENT SEED RECORD, THEN READ THE NEXT ONE   *
+001280*                     PROFILE-SEED.DAT MUST BE IN ASCENDING         *
+001290*                     PM-PROFILE-ID ORDER SINCE PROFILE-MASTER IS   *
+001300*                     BUILT WITH SEQUENTIAL ACCESS                  *
+001310*------------------------------------------------------------------*
+001320 2000-LOAD-PROFILE.
+001330     MOVE SPACES TO PROFILE-RECORD.
+001340     MOVE PS-PROFILE-ID TO PM-PROFILE-ID.
+001350     MOVE PS-TEMPLATE-PATH TO PM-TEMPLATE-PATH.
+001360     MOVE PS-OUTPUT-PATH TO PM-OUTPUT-PATH.
+001370     MOVE PS-ANNOUNCE-PATH TO PM-ANNOUNCE-PATH.
+001380     MOVE PS-HTML-PATH TO PM-HTML-PATH.
+001390     WRITE PROFILE-RECORD.
+001400     MOVE "PROFILE-MASTER" TO WS-CHECK-FILE-NAME.
+001410     MOVE WS-PROFILE-STATUS TO WS-CHECK-STATUS-CODE.
+001420     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001430     ADD 1 TO WS-RECORDS-LOADED.
+001440     PERFORM 1100-READ-SEED THRU 1100-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+001470
+001480*------------------------------------------------------------------*
+001490* 9000-TERMINATE - CLOSE THE SEED FILE, PROFILE-MASTER AND THE      *
+001500*                  JOB LOG                                         *
+001510*------------------------------------------------------------------*
+001520 9000-TERMINATE.
+001530     CLOSE PROFILE-SEED-FILE.
+001540     MOVE "PROFILE-SEED-FILE" TO WS-CHECK-FILE-NAME.
+001550     MOVE WS-SEED-STATUS TO WS-CHECK-STATUS-CODE.
+001560     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001570     CLOSE PROFILE-MASTER.
+001580     MOVE "PROFILE-MASTER" TO WS-CHECK-FILE-NAME.
+001590     MOVE WS-PROFILE-STATUS TO WS-CHECK-STATUS-CODE.
+001600     PERFORM 9700-CHECK-STATUS THRU 9700-EXIT.
+001610     CLOSE JOBLOG-FILE.
+001620 9000-EXIT.
+001630     EXIT.
+001640
+001650*------------------------------------------------------------------*
+001660* 9700-CHECK-STATUS - TEST THE STATUS CODE MOVED BY THE CALLER      *
+001670*                     INTO WS-CHECK-STATUS-CODE AND ROUTE NON-ZERO  *
+001680*                     CODES TO THE FILE ERROR HANDLER               *
+001690*------------------------------------------------------------------*
+001700 9700-CHECK-STATUS.
+001710     IF WS-CHECK-STATUS-CODE NOT = "00"
+001720         PERFORM 9800-FILE-ERROR THRU 9800-EXIT
+001730     END-IF.
+001740 9700-EXIT.
+001750     EXIT.
+001760
+001770*------------------------------------------------------------------*
+001780* 9800-FILE-ERROR - LOG A READABLE MESSAGE TO THE JOBLOG AND THE    *
+001790*                   CONSOLE, THEN ABEND THE RUN                     *
+001800*------------------------------------------------------------------*
+001810 9800-FILE-ERROR.
+001820     MOVE SPACES TO JOBLOG-RECORD.
+001830     MOVE "E" TO JL-RECORD-TYPE.
+001840     ACCEPT JL-RUN-DATE FROM DATE YYYYMMDD.
+001850     ACCEPT JL-RUN-TIME FROM TIME.
+001860     MOVE "LoadProfiles" TO JL-PROGRAM-ID.
+001870     MOVE WS-CHECK-FILE-NAME TO JL-FILE-NAME.
+001880     MOVE "STATUS CODE =" TO JL-STATUS-LABEL.
+001890     MOVE WS-CHECK-STATUS-CODE TO JL-STATUS-CODE.
+001900     WRITE JOBLOG-RECORD.
+001910     DISPLAY "LOADPROFILES: FILE ERROR ON " WS-CHECK-FILE-NAME
+001920         " STATUS = " WS-CHECK-STATUS-CODE UPON CONSOLE.
+001930     GO TO 9999-ABEND.
+001940 9800-EXIT.
+001950     EXIT.
+001960
+001970*------------------------------------------------------------------*
+001980* 9999-ABEND - TERMINATE THE RUN WITH A NON-ZERO RETURN CODE        *
+001990*------------------------------------------------------------------*
+002000 9999-ABEND.
+002010     MOVE 16 TO RETURN-CODE.
+002020     STOP RUN.

@@ -0,0 +1,381 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RunHistRpt.
+000030 AUTHOR. D-JENNER.
+000040 INSTALLATION. INTERNOT-BLOG.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                           *
+000090*----------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                   *
+000110* 2026-08-09  DJ   ORIGINAL PROGRAM - SUMMARIZES AUDITLOG.DAT BY  *
+000120*                  RUN DATE (COUNT AND LAST SUCCESSFUL TIMESTAMP) *
+000130*                  AND LISTS FAILED RUNS RECORDED IN JOBLOG.TXT   *
+000140*                  WITH THEIR FILE STATUS CODES, SO AN OPS REVIEW *
+000150*                  CAN SEE AT A GLANCE WHETHER THE PROFILE        *
+000160*                  REFRESH JOB HAS BEEN RUNNING CLEANLY.          *
+000150* 2026-08-09  DJ   ADDED A ROLLING 7-DAY RUN-COUNT BREAKDOWN       *
+000155*                  (SUCCESSFUL RUNS BY WEEK) ALONGSIDE THE DAILY   *
+000156*                  ONE - A SECOND SINGLE-PASS CONTROL BREAK OVER A *
+000157*                  FRESH RESCAN OF AUDITLOG.DAT, SAME AS THE DAILY *
+000158*                  ONE BUT KEYED ON WEEK NUMBER INSTEAD OF DATE.   *
+000159* 2026-08-09  DJ   AUDITLOG.DAT NOW HOLDS ONE RECORD PER PROFILE   *
+000159*                  PER EXECUTION (SEE AUDITLOG.CPY), NOT ONE PER   *
+000159*                  JOB RUN, SO A SINGLE EXECUTION AGAINST SEVERAL  *
+000159*                  PROFILES WRITES SEVERAL RECORDS.  RELABELED THE *
+000159*                  DAILY/WEEKLY/TOTAL COUNTS AS PROFILE-REFRESH    *
+000159*                  COUNTS RATHER THAN JOB-RUN COUNTS SO THE REPORT *
+000159*                  DESCRIBES WHAT AUDITLOG.DAT ACTUALLY RECORDS.   *
+000170*----------------------------------------------------------------*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT AUDITLOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-AUDITLOG-STATUS.
+000270
+000280     SELECT JOBLOG-FILE ASSIGN TO "data/JOBLOG.TXT"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-JOBLOG-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  AUDITLOG-FILE.
+000350     COPY AUDITLOG.
+000360
+000370 FD  JOBLOG-FILE.
+000380     COPY JOBLOG.
+000390
+000400 WORKING-STORAGE SECTION.
+000410 01  WS-SWITCHES.
+000420     05  WS-AUDITLOG-SW          PIC X(01) VALUE "N".
+000430         88  WS-AUDITLOG-EOF             VALUE "Y".
+000440     05  WS-JOBLOG-SW            PIC X(01) VALUE "N".
+000450         88  WS-JOBLOG-EOF               VALUE "Y".
+000460     05  WS-AUDITLOG-PRESENT-SW  PIC X(01) VALUE "Y".
+000470         88  WS-AUDITLOG-PRESENT         VALUE "Y".
+000480     05  WS-JOBLOG-PRESENT-SW    PIC X(01) VALUE "Y".
+000490         88  WS-JOBLOG-PRESENT           VALUE "Y".
+000500     05  WS-FIRST-GROUP-SW       PIC X(01) VALUE "Y".
+000510         88  WS-FIRST-GROUP              VALUE "Y".
+000515     05  WS-FIRST-WEEK-SW        PIC X(01) VALUE "Y".
+000516         88  WS-FIRST-WEEK               VALUE "Y".
+000520
+000530 01  WS-FILE-STATUSES.
+000540     05  WS-AUDITLOG-STATUS      PIC X(02) VALUE "00".
+000550         88  WS-AUDITLOG-OK              VALUE "00".
+000560         88  WS-AUDITLOG-NOT-FOUND       VALUE "35".
+000570     05  WS-JOBLOG-STATUS        PIC X(02) VALUE "00".
+000580         88  WS-JOBLOG-OK                VALUE "00".
+000590         88  WS-JOBLOG-NOT-FOUND         VALUE "35".
+000600
+000610 01  WS-CONTROL-BREAK-FIELDS.
+000615*    COUNTS PROFILE-REFRESH AUDIT RECORDS, NOT DISTINCT JOB RUNS -
+000615*    ONE EXECUTION AGAINST N PROFILES LOGS N RECORDS.
+000620     05  WS-GROUP-DATE           PIC 9(08) VALUE ZERO.
+000630     05  WS-GROUP-COUNT          PIC 9(05) COMP VALUE ZERO.
+000640     05  WS-TOTAL-RUN-COUNT      PIC 9(05) COMP VALUE ZERO.
+000650     05  WS-LAST-SUCCESS-DATE    PIC 9(08) VALUE ZERO.
+000660     05  WS-LAST-SUCCESS-TIME    PIC 9(08) VALUE ZERO.
+000670
+000680 01  WS-JOBLOG-COUNTERS.
+000690     05  WS-FAILED-RUN-COUNT     PIC 9(05) COMP VALUE ZERO.
+000695
+000696 01  WS-WEEKLY-BREAK-FIELDS.
+000696*    WS-WEEK-RUN-COUNT IS ALSO A PROFILE-REFRESH COUNT, SEE ABOVE.
+000697     05  WS-DAY-INTEGER          PIC 9(07) COMP VALUE ZERO.
+000698     05  WS-WEEK-NUMBER          PIC 9(07) COMP VALUE ZERO.
+000699     05  WS-WEEK-REMAINDER       PIC 9(01) COMP VALUE ZERO.
+000700     05  WS-GROUP-WEEK-NUMBER    PIC 9(07) COMP VALUE ZERO.
+000701     05  WS-WEEK-START-DAY       PIC 9(07) COMP VALUE ZERO.
+000702     05  WS-WEEK-START-DATE      PIC 9(08) VALUE ZERO.
+000703     05  WS-WEEK-RUN-COUNT       PIC 9(05) COMP VALUE ZERO.
+000700
+000710 01  WS-REPORT-FIELDS.
+000720     05  WS-RPT-DATE             PIC 9(08).
+000730     05  WS-RPT-COUNT            PIC ZZZZ9.
+000740
+000750 PROCEDURE DIVISION.
+000760*------------------------------------------------------------------*
+000770* 0000-MAINLINE                                                    *
+000780*------------------------------------------------------------------*
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-SUMMARIZE-AUDITLOG THRU 2000-EXIT.
+000815     PERFORM 2500-SUMMARIZE-WEEKLY THRU 2500-EXIT.
+000820     PERFORM 3000-SUMMARIZE-JOBLOG THRU 3000-EXIT.
+000830     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000840     STOP RUN.
+000850
+000860*------------------------------------------------------------------*
+000870* 1000-INITIALIZE - OPEN THE AUDIT TRAIL AND THE JOB LOG.  EITHER  *
+000880*                   FILE MAY NOT EXIST YET IF WRITEMARKDOWN HAS    *
+000890*                   NEVER RUN - THAT IS REPORTED, NOT FATAL.       *
+000900*------------------------------------------------------------------*
+000910 1000-INITIALIZE.
+000920     DISPLAY "RUNHISTRPT: PROFILE REFRESH JOB - RUN HISTORY "
+000930         "REPORT" UPON CONSOLE.
+000940     OPEN INPUT AUDITLOG-FILE.
+000950     IF WS-AUDITLOG-NOT-FOUND
+000960         MOVE "N" TO WS-AUDITLOG-PRESENT-SW
+000970         SET WS-AUDITLOG-EOF TO TRUE
+000980     ELSE
+000990         IF NOT WS-AUDITLOG-OK
+001000             DISPLAY "RUNHISTRPT: CANNOT OPEN AUDITLOG STATUS = "
+001010                 WS-AUDITLOG-STATUS UPON CONSOLE
+001020             GO TO 9999-ABEND
+001030         END-IF
+001040     END-IF.
+001050     OPEN INPUT JOBLOG-FILE.
+001060     IF WS-JOBLOG-NOT-FOUND
+001070         MOVE "N" TO WS-JOBLOG-PRESENT-SW
+001080         SET WS-JOBLOG-EOF TO TRUE
+001090     ELSE
+001100         IF NOT WS-JOBLOG-OK
+001110             DISPLAY "RUNHISTRPT: CANNOT OPEN JOBLOG STATUS = "
+001120                 WS-JOBLOG-STATUS UPON CONSOLE
+001130             GO TO 9999-ABEND
+001140         END-IF
+001150     END-IF.
+001160 1000-EXIT.
+001170     EXIT.
+001180
+001190*------------------------------------------------------------------*
+001200* 2000-SUMMARIZE-AUDITLOG - SINCE AUDITLOG.DAT IS WRITTEN IN       *
+001210*                           CHRONOLOGICAL (APPEND) ORDER, A SINGLE *
+001220*                           PASS CONTROL BREAK ON RUN DATE GIVES A *
+001225*                           DAILY COUNT WITHOUT A SORT.  ONE       *
+001226*                           EXECUTION WRITES ONE RECORD PER        *
+001227*                           PROFILE, SO THIS IS A PROFILE-REFRESH  *
+001228*                           COUNT, NOT A DISTINCT-JOB-RUN COUNT.   *
+001240*------------------------------------------------------------------*
+001250 2000-SUMMARIZE-AUDITLOG.
+001260     DISPLAY " " UPON CONSOLE.
+001270     DISPLAY "SUCCESSFUL PROFILE REFRESHES BY DATE (FROM "
+001280         "AUDITLOG.DAT)" UPON CONSOLE.
+001290     IF NOT WS-AUDITLOG-PRESENT
+001300         DISPLAY "  NO AUDIT TRAIL FOUND - WRITEMARKDOWN HAS NOT "
+001310             "YET COMPLETED A RUN." UPON CONSOLE
+001320     ELSE
+001330         PERFORM 2100-READ-AUDITLOG THRU 2100-EXIT
+001340         PERFORM 2200-PROCESS-AUDITLOG THRU 2200-EXIT
+001350             UNTIL WS-AUDITLOG-EOF
+001360         IF WS-TOTAL-RUN-COUNT NOT = ZERO
+001370             PERFORM 2900-FLUSH-GROUP THRU 2900-EXIT
+001380         END-IF
+001390         DISPLAY " " UPON CONSOLE
+001400         MOVE WS-TOTAL-RUN-COUNT TO WS-RPT-COUNT
+001410         DISPLAY "  TOTAL SUCCESSFUL PROFILE REFRESHES = "
+001420             WS-RPT-COUNT UPON CONSOLE
+001430         IF WS-LAST-SUCCESS-DATE = ZERO
+001440             DISPLAY "  NO SUCCESSFUL REFRESHES RECORDED."
+001440             UPON CONSOLE
+001450         ELSE
+001460             DISPLAY "  LAST SUCCESSFUL REFRESH = "
+001470                 WS-LAST-SUCCESS-DATE " " WS-LAST-SUCCESS-TIME
+001480                 UPON CONSOLE
+001490         END-IF
+001500     END-IF.
+001510 2000-EXIT.
+001520     EXIT.
+001530
+001540*------------------------------------------------------------------*
+001550* 2100-READ-AUDITLOG                                                *
+001560*------------------------------------------------------------------*
+001570 2100-READ-AUDITLOG.
+001580     READ AUDITLOG-FILE
+001590         AT END
+001600             SET WS-AUDITLOG-EOF TO TRUE
+001610     END-READ.
+001620 2100-EXIT.
+001630     EXIT.
+001640
+001650*------------------------------------------------------------------*
+001660* 2200-PROCESS-AUDITLOG - ROLL UP ONE AUDIT RECORD (ONE PROFILE'S  *
+001665*                         REFRESH) INTO THE CURRENT DATE GROUP,    *
+001670*                         FLUSHING THE PRIOR GROUP'S LINE WHEN THE *
+001680*                         DATE CHANGES.                            *
+001690*------------------------------------------------------------------*
+001700 2200-PROCESS-AUDITLOG.
+001710     IF WS-FIRST-GROUP
+001720         MOVE AL-RUN-DATE TO WS-GROUP-DATE
+001730         MOVE "N" TO WS-FIRST-GROUP-SW
+001740     END-IF.
+001750     IF AL-RUN-DATE NOT = WS-GROUP-DATE
+001760         PERFORM 2900-FLUSH-GROUP THRU 2900-EXIT
+001770         MOVE AL-RUN-DATE TO WS-GROUP-DATE
+001780     END-IF.
+001790     ADD 1 TO WS-GROUP-COUNT.
+001800     ADD 1 TO WS-TOTAL-RUN-COUNT.
+001810     MOVE AL-RUN-DATE TO WS-LAST-SUCCESS-DATE.
+001820     MOVE AL-RUN-TIME TO WS-LAST-SUCCESS-TIME.
+001830     PERFORM 2100-READ-AUDITLOG THRU 2100-EXIT.
+001840 2200-EXIT.
+001850     EXIT.
+001860
+001991*------------------------------------------------------------------*
+001992* 2500-SUMMARIZE-WEEKLY - RE-SCAN AUDITLOG.DAT FOR A ROLLING 7-DAY  *
+001993*                         PROFILE-REFRESH COUNT BREAKDOWN, SINCE    *
+001994*                         THE DAILY BREAK ABOVE ALREADY CONSUMED    *
+001995*                         THE FIRST PASS.  NO SORT, NO TABLE - JUST *
+001996*                         A SECOND SINGLE-PASS CONTROL BREAK, THIS  *
+001997*                         TIME ON THE WEEK NUMBER GIVEN BY          *
+001997*                         AL-RUN-DATE.                              *
+001998*------------------------------------------------------------------*
+001999 2500-SUMMARIZE-WEEKLY.
+002000     DISPLAY " " UPON CONSOLE.
+002001     DISPLAY "SUCCESSFUL PROFILE REFRESHES BY WEEK (FROM "
+002002         "AUDITLOG.DAT)" UPON CONSOLE.
+002003     IF NOT WS-AUDITLOG-PRESENT
+002004         DISPLAY "  NO AUDIT TRAIL FOUND - WRITEMARKDOWN HAS NOT "
+002005             "YET COMPLETED A RUN." UPON CONSOLE
+002006     ELSE
+002007         MOVE "N" TO WS-AUDITLOG-SW
+002008         MOVE "Y" TO WS-FIRST-WEEK-SW
+002009         CLOSE AUDITLOG-FILE
+002010         OPEN INPUT AUDITLOG-FILE
+002011         IF NOT WS-AUDITLOG-OK
+002012             DISPLAY "RUNHISTRPT: CANNOT REOPEN AUDITLOG STATUS "
+002013                 "= " WS-AUDITLOG-STATUS UPON CONSOLE
+002014             GO TO 9999-ABEND
+002015         END-IF
+002016         PERFORM 2100-READ-AUDITLOG THRU 2100-EXIT
+002017         PERFORM 2700-PROCESS-AUDITLOG-WEEKLY THRU 2700-EXIT
+002018             UNTIL WS-AUDITLOG-EOF
+002019         IF WS-TOTAL-RUN-COUNT NOT = ZERO
+002020             PERFORM 2950-FLUSH-WEEK-GROUP THRU 2950-EXIT
+002021         END-IF
+002022     END-IF.
+002023 2500-EXIT.
+002024     EXIT.
+002025
+002026*------------------------------------------------------------------*
+002027* 2700-PROCESS-AUDITLOG-WEEKLY - ROLL UP ONE AUDIT RECORD (ONE      *
+002028*                                PROFILE'S REFRESH) INTO ITS        *
+002029*                                ROLLING 7-DAY BUCKET, FLUSHING THE *
+002030*                                PRIOR BUCKET'S LINE WHEN THE WEEK  *
+002031*                                NUMBER CHANGES.                    *
+002032*------------------------------------------------------------------*
+002032 2700-PROCESS-AUDITLOG-WEEKLY.
+002033     COMPUTE WS-DAY-INTEGER =
+002034         FUNCTION INTEGER-OF-DATE(AL-RUN-DATE).
+002034     DIVIDE WS-DAY-INTEGER BY 7
+002035         GIVING WS-WEEK-NUMBER REMAINDER WS-WEEK-REMAINDER.
+002036     IF WS-FIRST-WEEK
+002037         MOVE WS-WEEK-NUMBER TO WS-GROUP-WEEK-NUMBER
+002038         MOVE "N" TO WS-FIRST-WEEK-SW
+002039     END-IF.
+002040     IF WS-WEEK-NUMBER NOT = WS-GROUP-WEEK-NUMBER
+002041         PERFORM 2950-FLUSH-WEEK-GROUP THRU 2950-EXIT
+002042         MOVE WS-WEEK-NUMBER TO WS-GROUP-WEEK-NUMBER
+002043     END-IF.
+002044     ADD 1 TO WS-WEEK-RUN-COUNT.
+002045     PERFORM 2100-READ-AUDITLOG THRU 2100-EXIT.
+002046 2700-EXIT.
+002047     EXIT.
+002048
+002049*------------------------------------------------------------------*
+002050* 2950-FLUSH-WEEK-GROUP - WRITE THE ACCUMULATED COUNT FOR THE       *
+002051*                         ROLLING 7-DAY BUCKET THAT JUST ENDED,     *
+002052*                         LABELED BY ITS FIRST DAY, AND RESET THE   *
+002053*                         COUNTER.                                  *
+002054*------------------------------------------------------------------*
+002055 2950-FLUSH-WEEK-GROUP.
+002056     COMPUTE WS-WEEK-START-DAY = WS-GROUP-WEEK-NUMBER * 7.
+002057     COMPUTE WS-WEEK-START-DATE =
+002058         FUNCTION DATE-OF-INTEGER(WS-WEEK-START-DAY).
+002059     MOVE WS-WEEK-RUN-COUNT TO WS-RPT-COUNT.
+002060     DISPLAY "  WEEK OF " WS-WEEK-START-DATE
+002061         "  REFRESHES = " WS-RPT-COUNT UPON CONSOLE.
+002062     MOVE ZERO TO WS-WEEK-RUN-COUNT.
+002063 2950-EXIT.
+002064     EXIT.
+002065
+001870*------------------------------------------------------------------*
+001880* 2900-FLUSH-GROUP - WRITE THE ACCUMULATED COUNT FOR THE GROUP     *
+001890*                    THAT JUST ENDED AND RESET THE COUNTER.        *
+001900*------------------------------------------------------------------*
+001910 2900-FLUSH-GROUP.
+001920     MOVE WS-GROUP-DATE TO WS-RPT-DATE.
+001930     MOVE WS-GROUP-COUNT TO WS-RPT-COUNT.
+001940     DISPLAY "  " WS-RPT-DATE "  REFRESHES = " WS-RPT-COUNT
+001950         UPON CONSOLE.
+001960     MOVE ZERO TO WS-GROUP-COUNT.
+001970 2900-EXIT.
+001980     EXIT.
+001990
+002000*------------------------------------------------------------------*
+002010* 3000-SUMMARIZE-JOBLOG - LIST EVERY FAILED-RUN RECORD (RECORD     *
+002020*                         TYPE "E") LOGGED TO JOBLOG.TXT, WITH ITS *
+002030*                         FILE NAME AND FILE STATUS CODE.  LINE    *
+002040*                         OVERFLOW WARNINGS (RECORD TYPE "W") ARE  *
+002050*                         SKIPPED HERE - THEY ARE NOT JOB FAILURES.*
+002060*------------------------------------------------------------------*
+002070 3000-SUMMARIZE-JOBLOG.
+002080     DISPLAY " " UPON CONSOLE.
+002090     DISPLAY "FAILED RUNS (FROM JOBLOG.TXT)" UPON CONSOLE.
+002100     IF NOT WS-JOBLOG-PRESENT
+002110         DISPLAY "  NO JOB LOG FOUND - WRITEMARKDOWN HAS NOT YET "
+002120             "COMPLETED A RUN." UPON CONSOLE
+002130     ELSE
+002140         PERFORM 3100-READ-JOBLOG THRU 3100-EXIT
+002150         PERFORM 3200-PROCESS-JOBLOG THRU 3200-EXIT
+002160             UNTIL WS-JOBLOG-EOF
+002170         IF WS-FAILED-RUN-COUNT = ZERO
+002180             DISPLAY "  NO FAILED RUNS LOGGED." UPON CONSOLE
+002190         END-IF
+002200     END-IF.
+002210 3000-EXIT.
+002220     EXIT.
+002230
+002240*------------------------------------------------------------------*
+002250* 3100-READ-JOBLOG                                                 *
+002260*------------------------------------------------------------------*
+002270 3100-READ-JOBLOG.
+002280     READ JOBLOG-FILE
+002290         AT END
+002300             SET WS-JOBLOG-EOF TO TRUE
+002310     END-READ.
+002320 3100-EXIT.
+002330     EXIT.
+002340
+002350*------------------------------------------------------------------*
+002360* 3200-PROCESS-JOBLOG - DISPLAY ONE FAILED-RUN LINE WHEN THE       *
+002370*                       RECORD IS AN ERROR RECORD, THEN READ NEXT. *
+002380*------------------------------------------------------------------*
+002390 3200-PROCESS-JOBLOG.
+002400     IF JL-TYPE-ERROR
+002410         ADD 1 TO WS-FAILED-RUN-COUNT
+002420         DISPLAY "  " JL-RUN-DATE " " JL-RUN-TIME " "
+002430             JL-FILE-NAME " " JL-STATUS-LABEL " " JL-STATUS-CODE
+002440             UPON CONSOLE
+002450     END-IF.
+002460     PERFORM 3100-READ-JOBLOG THRU 3100-EXIT.
+002470 3200-EXIT.
+002480     EXIT.
+002490
+002500*------------------------------------------------------------------*
+002510* 9000-TERMINATE - CLOSE WHATEVER WAS SUCCESSFULLY OPENED.         *
+002520*------------------------------------------------------------------*
+002530 9000-TERMINATE.
+002540     IF WS-AUDITLOG-PRESENT
+002550         CLOSE AUDITLOG-FILE
+002560     END-IF.
+002570     IF WS-JOBLOG-PRESENT
+002580         CLOSE JOBLOG-FILE
+002590     END-IF.
+002600 9000-EXIT.
+002610     EXIT.
+002620
+002630*------------------------------------------------------------------*
+002640* 9999-ABEND - A FILE THAT DOES EXIST COULD NOT BE OPENED FOR A    *
+002650*              REASON OTHER THAN "NOT FOUND" - STOP WITH A NON-    *
+002660*              ZERO RETURN CODE INSTEAD OF PRODUCING A PARTIAL OR  *
+002670*              MISLEADING REPORT.                                 *
+002680*------------------------------------------------------------------*
+002690 9999-ABEND.
+002700     MOVE 16 TO RETURN-CODE.
+002710     STOP RUN.
